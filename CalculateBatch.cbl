@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATEBATCH.
+
+
+      * Unattended "what-if" version of CALCULATE - reads a file of
+      * operand pairs instead of prompting with ACCEPT/DISPLAY, and
+      * writes every result to a report instead of the screen, so it
+      * can run as an overnight batch job.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "CALCTRANS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "CALCRESULTS.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-OPERAND1      PIC 9999.
+           05 TRANS-OPERAND2      PIC 9999.
+
+       FD RESULT-FILE.
+       01 RESULT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 OPERAND1 PIC 9999.
+       01 OPERAND2 PIC 9999.
+       01 RESULT PIC 9(12)V99.
+
+       01 WS-SWITCHES.
+           05 WS-EOF-SW            PIC X VALUE 'N'.
+              88 END-OF-TRANSACTIONS     VALUE 'Y'.
+
+       01 RESULT-HEADING-LINE.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(8)  VALUE 'OPERAND1'.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(8)  VALUE 'OPERAND2'.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(3)  VALUE 'SUM'.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE 'DIFFERENCE'.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(7)  VALUE 'PRODUCT'.
+           05 FILLER               PIC X(7)  VALUE SPACES.
+           05 FILLER               PIC X(8)  VALUE 'QUOTIENT'.
+           05 FILLER               PIC X(54) VALUE SPACES.
+
+       01 RESULT-DETAIL-LINE.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 RES-OPERAND1         PIC ZZZ9.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+           05 RES-OPERAND2         PIC ZZZ9.
+           05 FILLER               PIC X(6)  VALUE SPACES.
+           05 RES-SUM              PIC ZZZZ9.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 RES-DIFFERENCE       PIC ZZZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 RES-PRODUCT          PIC ZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 RES-QUOTIENT         PIC ZZZ9.99.
+           05 FILLER               PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           MOVE RESULT-HEADING-LINE TO RESULT-LINE.
+           WRITE RESULT-LINE AFTER ADVANCING 1 LINE.
+           READ TRANSACTION-FILE
+              AT END SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-TRANSACTIONS
+              PERFORM 0200-CALCULATE-AND-WRITE
+              READ TRANSACTION-FILE
+                 AT END SET END-OF-TRANSACTIONS TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           CLOSE RESULT-FILE.
+       STOP RUN.
+
+       0200-CALCULATE-AND-WRITE.
+           MOVE TRANS-OPERAND1 TO OPERAND1.
+           MOVE TRANS-OPERAND2 TO OPERAND2.
+           MOVE OPERAND1 TO RES-OPERAND1.
+           MOVE OPERAND2 TO RES-OPERAND2.
+           COMPUTE RESULT = OPERAND1 + OPERAND2.
+           MOVE RESULT TO RES-SUM.
+           COMPUTE RESULT = OPERAND1 - OPERAND2.
+           MOVE RESULT TO RES-DIFFERENCE.
+           COMPUTE RESULT = OPERAND1 * OPERAND2.
+           MOVE RESULT TO RES-PRODUCT.
+           IF OPERAND2 = ZEROES
+              MOVE ZEROES TO RES-QUOTIENT
+           ELSE
+              COMPUTE RESULT = OPERAND1 / OPERAND2
+              MOVE RESULT TO RES-QUOTIENT
+           END-IF.
+           MOVE RESULT-DETAIL-LINE TO RESULT-LINE.
+           WRITE RESULT-LINE AFTER ADVANCING 1 LINE.
+
+       END PROGRAM CALCULATEBATCH.
