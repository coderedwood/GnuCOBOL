@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESVARIANCE.
+       AUTHOR.     PEGGY FISHER.
+      ***************************************************************
+      *  This program compares this year's SALES.DAT against last   *
+      *   year's archived file (SALESPRIOR.DAT, produced by the     *
+      *   ARCHIVESALES utility) and prints a year over year variance*
+      *   report keyed on SALESPERSON-ID - sales change, percent    *
+      *   change, new hires (current file only) and departures      *
+      *   (prior file only).                                         *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PRIOR-FILE ASSIGN TO "SALESPRIOR.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CURRENT-SORT-FILE ASSIGN TO "CURRSORT.TMP".
+            SELECT PRIOR-SORT-FILE ASSIGN TO "PRIORSORT.TMP".
+            SELECT CURRENT-SORTED-FILE ASSIGN TO "CURRSORTED.TMP"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PRIOR-SORTED-FILE ASSIGN TO "PRIORSORTED.TMP"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT VARIANCE-REPORT ASSIGN TO "VARIANCE.DAT".
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SALESFILE.
+
+       01 SALESDETAILS.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME         PIC X(20).
+                10 FIRSTNAME        PIC X(20).
+            05 REGION               PIC X(5).
+            05 YEARLYSALES          PIC 9(6).
+            05 GENDER               PIC X.
+
+       FD PRIOR-FILE.
+
+       01 PRIOR-SALESDETAILS.
+            05 PR-SALESPERSON-ID    PIC 9(5).
+            05 PR-SALESPERSON-NAME.
+                10 PR-LASTNAME      PIC X(20).
+                10 PR-FIRSTNAME     PIC X(20).
+            05 PR-REGION            PIC X(5).
+            05 PR-YEARLYSALES       PIC 9(6).
+            05 PR-GENDER            PIC X.
+
+        SD CURRENT-SORT-FILE.
+
+        01  CS-SALESDETAILS.
+            05 CS-SALESPERSON-ID       PIC 9(5).
+            05 CS-SALESPERSON-NAME.
+                10 CS-LASTNAME         PIC X(20).
+                10 CS-FIRSTNAME        PIC X(20).
+            05 CS-REGION               PIC X(5).
+            05 CS-YEARLYSALES          PIC 9(6).
+            05 CS-GENDER               PIC X.
+
+        SD PRIOR-SORT-FILE.
+
+        01  PS-SALESDETAILS.
+            05 PS-SALESPERSON-ID       PIC 9(5).
+            05 PS-SALESPERSON-NAME.
+                10 PS-LASTNAME         PIC X(20).
+                10 PS-FIRSTNAME        PIC X(20).
+            05 PS-REGION               PIC X(5).
+            05 PS-YEARLYSALES          PIC 9(6).
+            05 PS-GENDER               PIC X.
+
+        FD CURRENT-SORTED-FILE.
+
+        01  CURR-SORTED-RECORD.
+            05 CURR-SALESPERSON-ID     PIC 9(5).
+            05 CURR-SALESPERSON-NAME.
+                10 CURR-LASTNAME       PIC X(20).
+                10 CURR-FIRSTNAME      PIC X(20).
+            05 CURR-REGION             PIC X(5).
+            05 CURR-YEARLYSALES        PIC 9(6).
+            05 CURR-GENDER             PIC X.
+
+        FD PRIOR-SORTED-FILE.
+
+        01  PRS-SORTED-RECORD.
+            05 PRS-SALESPERSON-ID      PIC 9(5).
+            05 PRS-SALESPERSON-NAME.
+                10 PRS-LASTNAME        PIC X(20).
+                10 PRS-FIRSTNAME       PIC X(20).
+            05 PRS-REGION              PIC X(5).
+            05 PRS-YEARLYSALES         PIC 9(6).
+            05 PRS-GENDER              PIC X.
+
+        FD VARIANCE-REPORT.
+
+        01  VARIANCE-PRINT-LINE          PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  WS-SWITCHES.
+            05 WS-CURR-EOF-SW      PIC X VALUE 'N'.
+               88 END-OF-CURRENT         VALUE 'Y'.
+            05 WS-PRIOR-EOF-SW     PIC X VALUE 'N'.
+               88 END-OF-PRIOR           VALUE 'Y'.
+
+        01  WS-VARIANCE-FIELDS.
+            05 WS-SALES-CHANGE     PIC S9(7) VALUE ZEROES.
+            05 WS-PERCENT-CHANGE   PIC S999V99 VALUE ZEROES.
+
+        01  WS-COUNTS.
+            05 WS-MATCH-COUNT      PIC 9(5) VALUE ZEROES.
+            05 WS-NEW-HIRE-COUNT   PIC 9(5) VALUE ZEROES.
+            05 WS-DEPARTURE-COUNT  PIC 9(5) VALUE ZEROES.
+            05 WS-DUP-COUNT        PIC 9(5) VALUE ZEROES.
+
+        01  WS-DUP-FIELDS.
+            05 WS-CURR-LAST-ID     PIC 9(5) VALUE ZEROES.
+            05 WS-CURR-FIRST-SW    PIC X VALUE 'Y'.
+               88 WS-CURR-FIRST-READ     VALUE 'Y'.
+            05 WS-PRIOR-LAST-ID    PIC 9(5) VALUE ZEROES.
+            05 WS-PRIOR-FIRST-SW   PIC X VALUE 'Y'.
+               88 WS-PRIOR-FIRST-READ    VALUE 'Y'.
+
+        01  WS-CLEANUP-FILENAMES.
+            05 WS-CURRSORT-FILENAME    PIC X(20)
+               VALUE "CURRSORT.TMP".
+            05 WS-PRIORSORT-FILENAME   PIC X(20)
+               VALUE "PRIORSORT.TMP".
+            05 WS-CURRSORTED-FILENAME  PIC X(20)
+               VALUE "CURRSORTED.TMP".
+            05 WS-PRIORSORTED-FILENAME PIC X(20)
+               VALUE "PRIORSORTED.TMP".
+            05 WS-DELETE-RC            PIC 9(9) COMP-5 VALUE ZEROES.
+
+        01  VARIANCE-HEADING-LINE.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(36) VALUE
+               'YEAR OVER YEAR SALES VARIANCE REPORT'.
+            05 FILLER               PIC X(91) VALUE SPACES.
+
+        01  VARIANCE-HEADING-LINE2.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(9)  VALUE SPACES.
+            05 FILLER              PIC X(11) VALUE 'PRIOR SALES'.
+            05 FILLER              PIC X(4)  VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE 'CURRENT SALES'.
+            05 FILLER              PIC X(3)  VALUE SPACES.
+            05 FILLER              PIC X(6)  VALUE 'CHANGE'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(9)  VALUE '% CHANGE'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(6)  VALUE 'STATUS'.
+            05 FILLER              PIC X(40) VALUE SPACES.
+
+        01  VARIANCE-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 VAR-NAME              PIC X(40).
+            05 FILLER                PIC X    VALUE SPACES.
+            05 VAR-PRIOR-SALES        PIC ZZZ,ZZ9.
+            05 FILLER                PIC X(4) VALUE SPACES.
+            05 VAR-CURRENT-SALES      PIC ZZZ,ZZ9.
+            05 FILLER                PIC X(3) VALUE SPACES.
+            05 VAR-CHANGE             PIC ---,---,--9.
+            05 FILLER                PIC X(3) VALUE SPACES.
+            05 VAR-PERCENT            PIC ---9.99.
+            05 FILLER                PIC X(2) VALUE SPACES.
+            05 VAR-STATUS             PIC X(12).
+            05 FILLER                PIC X(13) VALUE SPACES.
+
+        01  VARIANCE-SUMMARY-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(17) VALUE 'SALESPEOPLE BOTH'.
+            05 FILLER                PIC X VALUE SPACES.
+            05 FILLER               PIC X(6)  VALUE 'YEARS:'.
+            05 FILLER                PIC X VALUE SPACES.
+            05 SUM-MATCH-COUNT       PIC ZZ,ZZ9.
+            05 FILLER                PIC X(3) VALUE SPACES.
+            05 FILLER               PIC X(10) VALUE 'NEW HIRES:'.
+            05 FILLER                PIC X VALUE SPACES.
+            05 SUM-NEW-HIRE-COUNT    PIC ZZ,ZZ9.
+            05 FILLER                PIC X(3) VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'DEPARTURES:'.
+            05 FILLER                PIC X VALUE SPACES.
+            05 SUM-DEPARTURE-COUNT   PIC ZZ,ZZ9.
+            05 FILLER                PIC X(70) VALUE SPACES.
+
+        01  VARIANCE-SUMMARY-LINE2.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(22) VALUE
+               'DUPLICATE IDS SKIPPED:'.
+            05 FILLER                PIC X VALUE SPACES.
+            05 SUM-DUP-COUNT         PIC ZZ,ZZ9.
+            05 FILLER                PIC X(98) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        0050-OPEN-FILES.
+           OPEN OUTPUT VARIANCE-REPORT.
+           PERFORM 0060-SORT-CURRENT.
+           PERFORM 0070-SORT-PRIOR.
+           PERFORM 0080-OPEN-SORTED-FILES.
+           MOVE VARIANCE-HEADING-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE VARIANCE-HEADING-LINE2 TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 2 LINE.
+           PERFORM 0100-MATCH-MERGE.
+           PERFORM 0160-WRITE-SUMMARY-LINE.
+           PERFORM 0200-STOP-RUN.
+
+        0060-SORT-CURRENT.
+           SORT CURRENT-SORT-FILE
+               ON ASCENDING KEY CS-SALESPERSON-ID
+               USING SALESFILE
+               GIVING CURRENT-SORTED-FILE.
+
+        0070-SORT-PRIOR.
+           SORT PRIOR-SORT-FILE
+               ON ASCENDING KEY PS-SALESPERSON-ID
+               USING PRIOR-FILE
+               GIVING PRIOR-SORTED-FILE.
+
+        0080-OPEN-SORTED-FILES.
+           OPEN INPUT CURRENT-SORTED-FILE.
+           OPEN INPUT PRIOR-SORTED-FILE.
+           PERFORM 0110-READ-CURRENT.
+           PERFORM 0120-READ-PRIOR.
+
+        0100-MATCH-MERGE.
+           PERFORM UNTIL END-OF-CURRENT AND END-OF-PRIOR
+              EVALUATE TRUE
+                 WHEN END-OF-PRIOR
+                    PERFORM 0130-WRITE-NEW-HIRE-LINE
+                    PERFORM 0110-READ-CURRENT
+                 WHEN END-OF-CURRENT
+                    PERFORM 0140-WRITE-DEPARTURE-LINE
+                    PERFORM 0120-READ-PRIOR
+                 WHEN CURR-SALESPERSON-ID < PRS-SALESPERSON-ID
+                    PERFORM 0130-WRITE-NEW-HIRE-LINE
+                    PERFORM 0110-READ-CURRENT
+                 WHEN CURR-SALESPERSON-ID > PRS-SALESPERSON-ID
+                    PERFORM 0140-WRITE-DEPARTURE-LINE
+                    PERFORM 0120-READ-PRIOR
+                 WHEN OTHER
+                    PERFORM 0150-WRITE-MATCH-LINE
+                    PERFORM 0110-READ-CURRENT
+                    PERFORM 0120-READ-PRIOR
+              END-EVALUATE
+           END-PERFORM.
+
+        0110-READ-CURRENT.
+           READ CURRENT-SORTED-FILE
+              AT END SET END-OF-CURRENT TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-CURRENT
+                 OR WS-CURR-FIRST-READ
+                 OR CURR-SALESPERSON-ID NOT = WS-CURR-LAST-ID
+              PERFORM 0112-WRITE-CURRENT-DUPLICATE-LINE
+              READ CURRENT-SORTED-FILE
+                 AT END SET END-OF-CURRENT TO TRUE
+              END-READ
+           END-PERFORM.
+           IF NOT END-OF-CURRENT
+              MOVE 'N' TO WS-CURR-FIRST-SW
+              MOVE CURR-SALESPERSON-ID TO WS-CURR-LAST-ID
+           END-IF.
+
+        0112-WRITE-CURRENT-DUPLICATE-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE CURR-SALESPERSON-NAME TO VAR-NAME.
+           MOVE ZEROES TO VAR-PRIOR-SALES.
+           MOVE CURR-YEARLYSALES TO VAR-CURRENT-SALES.
+           MOVE ZEROES TO VAR-CHANGE.
+           MOVE ZEROES TO VAR-PERCENT.
+           MOVE 'DUPLICATE ID' TO VAR-STATUS.
+           MOVE VARIANCE-DETAIL-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0120-READ-PRIOR.
+           READ PRIOR-SORTED-FILE
+              AT END SET END-OF-PRIOR TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-PRIOR
+                 OR WS-PRIOR-FIRST-READ
+                 OR PRS-SALESPERSON-ID NOT = WS-PRIOR-LAST-ID
+              PERFORM 0122-WRITE-PRIOR-DUPLICATE-LINE
+              READ PRIOR-SORTED-FILE
+                 AT END SET END-OF-PRIOR TO TRUE
+              END-READ
+           END-PERFORM.
+           IF NOT END-OF-PRIOR
+              MOVE 'N' TO WS-PRIOR-FIRST-SW
+              MOVE PRS-SALESPERSON-ID TO WS-PRIOR-LAST-ID
+           END-IF.
+
+        0122-WRITE-PRIOR-DUPLICATE-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE PRS-SALESPERSON-NAME TO VAR-NAME.
+           MOVE PRS-YEARLYSALES TO VAR-PRIOR-SALES.
+           MOVE ZEROES TO VAR-CURRENT-SALES.
+           MOVE ZEROES TO VAR-CHANGE.
+           MOVE ZEROES TO VAR-PERCENT.
+           MOVE 'DUPLICATE ID' TO VAR-STATUS.
+           MOVE VARIANCE-DETAIL-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0130-WRITE-NEW-HIRE-LINE.
+           ADD 1 TO WS-NEW-HIRE-COUNT.
+           MOVE CURR-SALESPERSON-NAME TO VAR-NAME.
+           MOVE ZEROES TO VAR-PRIOR-SALES.
+           MOVE CURR-YEARLYSALES TO VAR-CURRENT-SALES.
+           MOVE ZEROES TO VAR-CHANGE.
+           MOVE ZEROES TO VAR-PERCENT.
+           MOVE 'NEW HIRE' TO VAR-STATUS.
+           MOVE VARIANCE-DETAIL-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0140-WRITE-DEPARTURE-LINE.
+           ADD 1 TO WS-DEPARTURE-COUNT.
+           MOVE PRS-SALESPERSON-NAME TO VAR-NAME.
+           MOVE PRS-YEARLYSALES TO VAR-PRIOR-SALES.
+           MOVE ZEROES TO VAR-CURRENT-SALES.
+           MOVE ZEROES TO VAR-CHANGE.
+           MOVE ZEROES TO VAR-PERCENT.
+           MOVE 'DEPARTURE' TO VAR-STATUS.
+           MOVE VARIANCE-DETAIL-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0150-WRITE-MATCH-LINE.
+           ADD 1 TO WS-MATCH-COUNT.
+           MOVE CURR-SALESPERSON-NAME TO VAR-NAME.
+           MOVE PRS-YEARLYSALES TO VAR-PRIOR-SALES.
+           MOVE CURR-YEARLYSALES TO VAR-CURRENT-SALES.
+           COMPUTE WS-SALES-CHANGE =
+              CURR-YEARLYSALES - PRS-YEARLYSALES.
+           MOVE WS-SALES-CHANGE TO VAR-CHANGE.
+           IF PRS-YEARLYSALES > ZEROES
+              COMPUTE WS-PERCENT-CHANGE ROUNDED =
+                 WS-SALES-CHANGE / PRS-YEARLYSALES * 100
+           ELSE
+              MOVE ZEROES TO WS-PERCENT-CHANGE
+           END-IF.
+           MOVE WS-PERCENT-CHANGE TO VAR-PERCENT.
+           MOVE SPACES TO VAR-STATUS.
+           MOVE VARIANCE-DETAIL-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0160-WRITE-SUMMARY-LINE.
+           MOVE WS-MATCH-COUNT TO SUM-MATCH-COUNT.
+           MOVE WS-NEW-HIRE-COUNT TO SUM-NEW-HIRE-COUNT.
+           MOVE WS-DEPARTURE-COUNT TO SUM-DEPARTURE-COUNT.
+           MOVE VARIANCE-SUMMARY-LINE TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 2 LINE.
+           MOVE WS-DUP-COUNT TO SUM-DUP-COUNT.
+           MOVE VARIANCE-SUMMARY-LINE2 TO VARIANCE-PRINT-LINE.
+           WRITE VARIANCE-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0200-STOP-RUN.
+           CLOSE CURRENT-SORTED-FILE.
+           CLOSE PRIOR-SORTED-FILE.
+           CLOSE VARIANCE-REPORT.
+           CALL "CBL_DELETE_FILE" USING WS-CURRSORT-FILENAME
+              RETURNING WS-DELETE-RC.
+           CALL "CBL_DELETE_FILE" USING WS-PRIORSORT-FILENAME
+              RETURNING WS-DELETE-RC.
+           CALL "CBL_DELETE_FILE" USING WS-CURRSORTED-FILENAME
+              RETURNING WS-DELETE-RC.
+           CALL "CBL_DELETE_FILE" USING WS-PRIORSORTED-FILENAME
+              RETURNING WS-DELETE-RC.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+          END PROGRAM SALESVARIANCE.
