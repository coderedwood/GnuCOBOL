@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVESALES.
+       AUTHOR.     PEGGY FISHER.
+      ***************************************************************
+      *  This program archives the current SALES.DAT before it is   *
+      *   overwritten with next year's data. It writes a permanent  *
+      *   copy under a dated name (SALESyyyy.DAT, using the prior   *
+      *   calendar year) and also refreshes SALESPRIOR.DAT, the      *
+      *   fixed name SALESVARIANCE reads as "last year's" file.      *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DATED-ARCHIVE-FILE
+             ASSIGN TO DYNAMIC WS-DATED-ARCHIVE-NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PRIOR-FILE ASSIGN TO "SALESPRIOR.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SALESFILE.
+
+       01 SALESDETAILS.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME         PIC X(20).
+                10 FIRSTNAME        PIC X(20).
+            05 REGION               PIC X(5).
+            05 YEARLYSALES          PIC 9(6).
+            05 GENDER               PIC X.
+
+        FD DATED-ARCHIVE-FILE.
+
+        01  ARCHIVE-RECORD              PIC X(57).
+
+        FD PRIOR-FILE.
+
+        01  PRIOR-OUT-RECORD            PIC X(57).
+
+        WORKING-STORAGE SECTION.
+        01  WS-SWITCHES.
+            05 WS-EOF-SW            PIC X VALUE 'N'.
+               88 ENDOFSALES              VALUE 'Y'.
+
+        01  WS-DATE-FIELDS.
+            05 WS-CURRENT-DATE.
+                10 WS-CURRENT-YEAR  PIC 9(4).
+                10 WS-CURRENT-MONTH PIC 9(2).
+                10 WS-CURRENT-DAY   PIC 9(2).
+            05 WS-ARCHIVE-YEAR      PIC 9(4).
+
+        01  WS-DATED-ARCHIVE-NAME   PIC X(20).
+
+        PROCEDURE DIVISION.
+
+        0050-MAIN.
+           PERFORM 0060-BUILD-ARCHIVE-FILENAME.
+           OPEN INPUT SALESFILE.
+           OPEN OUTPUT DATED-ARCHIVE-FILE.
+           OPEN OUTPUT PRIOR-FILE.
+           PERFORM 0100-COPY-RECORDS.
+           PERFORM 0200-STOP-RUN.
+
+        0060-BUILD-ARCHIVE-FILENAME.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           SUBTRACT 1 FROM WS-CURRENT-YEAR GIVING WS-ARCHIVE-YEAR.
+           MOVE SPACES TO WS-DATED-ARCHIVE-NAME.
+           STRING 'SALES' DELIMITED BY SIZE
+                  WS-ARCHIVE-YEAR DELIMITED BY SIZE
+                  '.DAT' DELIMITED BY SIZE
+               INTO WS-DATED-ARCHIVE-NAME
+           END-STRING.
+
+        0100-COPY-RECORDS.
+           READ SALESFILE
+              AT END SET ENDOFSALES TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFSALES
+              PERFORM 0110-WRITE-ARCHIVE-COPY
+              READ SALESFILE
+                 AT END SET ENDOFSALES TO TRUE
+              END-READ
+           END-PERFORM.
+
+        0110-WRITE-ARCHIVE-COPY.
+           MOVE SALESDETAILS TO ARCHIVE-RECORD.
+           WRITE ARCHIVE-RECORD.
+           MOVE SALESDETAILS TO PRIOR-OUT-RECORD.
+           WRITE PRIOR-OUT-RECORD.
+
+        0200-STOP-RUN.
+           CLOSE SALESFILE.
+           CLOSE DATED-ARCHIVE-FILE.
+           CLOSE PRIOR-FILE.
+           STOP RUN.
+
+          END PROGRAM ARCHIVESALES.
