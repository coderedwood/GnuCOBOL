@@ -4,6 +4,14 @@
       ***************************************************************
       *  This program reads a file containing sales person yearly   *
       *   sales information and prints a report.                    *
+      *                                                               *
+      *  Also produces a commission report, a regional sales and    *
+      *   gender breakdown, an exception report for bad input       *
+      *   records, a ranked "top performers" report, and a CSV      *
+      *   extract of the commission detail for the payroll feed.    *
+      *   The main pass is restartable via CHECKPOINT.DAT so a       *
+      *   large run can resume without double-reporting records      *
+      *   already written out.                                      *
       ***************************************************************
 
        ENVIRONMENT DIVISION.
@@ -15,17 +23,30 @@
        FILE-CONTROL.
             SELECT SALESFILE ASSIGN TO "SALES.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+            SELECT ACCEPTED-RECORDS-FILE ASSIGN TO "ACCEPTED.TMP"
+             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT PRINT-FILE ASSIGN TO "SALESREPORT.DAT".
             SELECT COMMISSION-REPORT ASSIGN TO "COMMISSIONS.DAT".
+            SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPTIONS.DAT".
+            SELECT GENDER-REPORT ASSIGN TO "GENDERSUMMARY.DAT".
+            SELECT CSV-REPORT ASSIGN TO "COMMISSIONS.CSV"
+             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TOP-PERFORMERS-REPORT ASSIGN TO "TOPPERFORMERS.DAT".
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+            SELECT CHECKPOINT-IDS-FILE ASSIGN TO "CHECKIDS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKIDS-STATUS.
 
 
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD SALESFILE.
 
        01 SALESDETAILS.
-            88 ENDOFSALES VALUE HIGH-VALUES.
             05 SALESPERSON-ID       PIC 9(5).
             05 SALESPERSON-NAME.
                 10 LASTNAME         PIC X(20).
@@ -34,26 +55,169 @@
             05 YEARLYSALES          PIC 9(6).
             05 GENDER               PIC X.
 
+        SD SORT-WORK-FILE.
+
+        01  SD-SALESDETAILS.
+            05 SD-SALESPERSON-ID       PIC 9(5).
+            05 SD-SALESPERSON-NAME.
+                10 SD-LASTNAME         PIC X(20).
+                10 SD-FIRSTNAME        PIC X(20).
+            05 SD-REGION               PIC X(5).
+            05 SD-YEARLYSALES          PIC 9(6).
+            05 SD-GENDER               PIC X.
+
+        FD ACCEPTED-RECORDS-FILE.
+
+        01  ACCEPTED-RECORD.
+            05 ACC-SALESPERSON-ID      PIC 9(5).
+            05 ACC-SALESPERSON-NAME.
+                10 ACC-LASTNAME        PIC X(20).
+                10 ACC-FIRSTNAME       PIC X(20).
+            05 ACC-REGION              PIC X(5).
+            05 ACC-YEARLYSALES         PIC 9(6).
+            05 ACC-GENDER              PIC X.
+
         FD PRINT-FILE.
 
         01  PRINT-LINE             PIC X(132).
-        
+
         FD COMMISSION-REPORT.
 
         01  COMM-PRINT-LINE             PIC X(132).
 
+        FD EXCEPTION-REPORT.
+
+        01  EXCEPTION-PRINT-LINE        PIC X(132).
+
+        FD GENDER-REPORT.
+
+        01  GENDER-PRINT-LINE           PIC X(132).
+
+        FD CSV-REPORT.
+
+        01  CSV-LINE                    PIC X(100).
+
+        FD TOP-PERFORMERS-REPORT.
+
+        01  TP-PRINT-LINE               PIC X(132).
+
+        FD CHECKPOINT-FILE.
+
+        01  CHECKPOINT-RECORD.
+            05 CK-RECORD-COUNT          PIC 9(8).
+            05 CK-LAST-ID               PIC 9(5).
+            05 CK-TOTAL-SALES           PIC 9(10).
+            05 CK-TOTAL-COMMISSIONS     PIC 9(12).
+            05 CK-EAST                  PIC 9(10).
+            05 CK-WEST                  PIC 9(10).
+            05 CK-NORTH                 PIC 9(10).
+            05 CK-SOUTH                 PIC 9(10).
+            05 CK-MALE-SALES            PIC 9(9).
+            05 CK-MALE-COMMISSION       PIC 9(9).
+            05 CK-MALE-COUNT            PIC 9(5).
+            05 CK-FEMALE-SALES          PIC 9(9).
+            05 CK-FEMALE-COMMISSION     PIC 9(9).
+            05 CK-FEMALE-COUNT          PIC 9(5).
+            05 CK-OTHER-SALES           PIC 9(9).
+            05 CK-OTHER-COMMISSION      PIC 9(9).
+            05 CK-OTHER-COUNT           PIC 9(5).
+            05 CK-PAGE-COUNT            PIC 9(4).
+            05 CK-PREV-REGION           PIC X(5).
+            05 CK-REGION-SUBTOTAL       PIC 9(9).
+            05 CK-ID-TABLE-FULL-SW      PIC X.
+
+        FD CHECKPOINT-IDS-FILE.
+
+        01  CHECKPOINT-ID-RECORD        PIC 9(5).
+
         WORKING-STORAGE SECTION.
         01  WS-FIELDS.
             05 WS-TOTAL-SALES      PIC 9(10) COMP-3 VALUE ZEROES.
-            05 WS-COMMISSION-RATE  PIC V99 VALUE .05.
+            05 WS-COMMISSION-RATE  PIC V99 VALUE ZEROES.
             05 WS-COMMISSION-AMT   PIC 9(10) COMP-3.
             05 WS-TOTAL-COMMISSIONS PIC 9(12) COMP-3.
 
         01  WS-REGION-SALES.
-            05 WS-EAST             PIC 9(7) VALUE ZEROES.
-            05 WS-WEST             PIC 9(7) VALUE ZEROES.
-            05 WS-NORTH            PIC 9(7) VALUE ZEROES.
-            05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
+            05 WS-EAST             PIC 9(10) VALUE ZEROES.
+            05 WS-WEST             PIC 9(10) VALUE ZEROES.
+            05 WS-NORTH            PIC 9(10) VALUE ZEROES.
+            05 WS-SOUTH            PIC 9(10) VALUE ZEROES.
+
+        01  WS-GENDER-TOTALS.
+            05 WS-MALE-SALES       PIC 9(9) VALUE ZEROES.
+            05 WS-MALE-COMMISSION  PIC 9(9) VALUE ZEROES.
+            05 WS-MALE-COUNT       PIC 9(5) VALUE ZEROES.
+            05 WS-FEMALE-SALES     PIC 9(9) VALUE ZEROES.
+            05 WS-FEMALE-COMMISSION PIC 9(9) VALUE ZEROES.
+            05 WS-FEMALE-COUNT     PIC 9(5) VALUE ZEROES.
+            05 WS-OTHER-SALES      PIC 9(9) VALUE ZEROES.
+            05 WS-OTHER-COMMISSION PIC 9(9) VALUE ZEROES.
+            05 WS-OTHER-COUNT      PIC 9(5) VALUE ZEROES.
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW           PIC X VALUE 'N'.
+               88 ENDOFSALES             VALUE 'Y'.
+            05 WS-TOP-EOF-SW       PIC X VALUE 'N'.
+               88 END-OF-TOP-SORT        VALUE 'Y'.
+            05 WS-FIRST-RECORD-SW  PIC X VALUE 'Y'.
+               88 WS-FIRST-RECORD        VALUE 'Y'.
+            05 WS-VALID-RECORD-SW  PIC X VALUE 'Y'.
+               88 WS-VALID-RECORD        VALUE 'Y'.
+            05 WS-DUPLICATE-SW     PIC X VALUE 'N'.
+               88 WS-DUPLICATE-FOUND     VALUE 'Y'.
+            05 WS-RESTART-MODE-SW  PIC X VALUE 'N'.
+               88 WS-RESTART-MODE        VALUE 'Y'.
+            05 WS-ID-TABLE-FULL-SW PIC X VALUE 'N'.
+               88 WS-ID-TABLE-FULL       VALUE 'Y'.
+
+        01  WS-CONTROL-BREAK.
+            05 WS-PREV-REGION      PIC X(5) VALUE SPACES.
+            05 WS-REGION-SUBTOTAL  PIC 9(9) VALUE ZEROES.
+            05 WS-PAGE-COUNT       PIC 9(4) VALUE 1.
+
+        01  WS-VALIDATION-FIELDS.
+            05 WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
+
+        01  WS-ID-TABLE.
+            05 WS-ID-COUNT          PIC 9(5) COMP VALUE ZEROES.
+            05 WS-ID-ENTRIES.
+                10 WS-ID-ENTRY OCCURS 10000 TIMES PIC 9(5).
+        01  WS-ID-SUB               PIC 9(5) COMP VALUE ZEROES.
+
+        01  WS-FLUSH-FILENAMES.
+            05 WS-PRINT-FILENAME      PIC X(20)
+               VALUE "SALESREPORT.DAT".
+            05 WS-COMMISSION-FILENAME PIC X(20)
+               VALUE "COMMISSIONS.DAT".
+            05 WS-EXCEPTION-FILENAME  PIC X(20)
+               VALUE "EXCEPTIONS.DAT".
+            05 WS-CSV-FILENAME        PIC X(20)
+               VALUE "COMMISSIONS.CSV".
+            05 WS-ACCEPTED-FILENAME   PIC X(20)
+               VALUE "ACCEPTED.TMP".
+
+        01  WS-CLEANUP-FILENAMES.
+            05 WS-SORTWORK-FILENAME   PIC X(20)
+               VALUE "SORTWORK.TMP".
+            05 WS-DELETE-RC           PIC 9(9) COMP-5 VALUE ZEROES.
+
+        01  WS-RESTART-FIELDS.
+            05 WS-RESTART-COUNT         PIC 9(8) VALUE ZEROES.
+            05 WS-RESTART-LAST-ID       PIC 9(5) VALUE ZEROES.
+            05 WS-RECORDS-READ-COUNT    PIC 9(8) VALUE ZEROES.
+            05 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+            05 WS-CKPT-QUOTIENT         PIC 9(8) VALUE ZEROES.
+            05 WS-CKPT-REMAINDER        PIC 9(4) VALUE ZEROES.
+            05 WS-CHECKPOINT-STATUS     PIC XX VALUE SPACES.
+            05 WS-CHECKIDS-STATUS       PIC XX VALUE SPACES.
+
+        01  WS-RANK-FIELDS.
+            05 WS-RANK-NUMBER           PIC 9(5) VALUE ZEROES.
+
+        01  WS-CSV-FIELDS.
+            05 WS-CSV-ID                PIC 9(5).
+            05 WS-CSV-RATE              PIC 9.99.
+            05 WS-CSV-AMOUNT            PIC Z(9)9.
 
         01  HEADING-LINE.
             05 FILLER              PIC X(5) VALUE SPACES.
@@ -62,8 +226,11 @@
             05 FILLER              PIC X(6)  VALUE 'REGION'.
             05 FILLER              PIC X(10) VALUE SPACES.
             05 FILLER              PIC X(12) VALUE 'YEARLY SALES'.
-            05 FILLER              PIC X(73) VALUE SPACES.
-        
+            05 FILLER              PIC X(11) VALUE SPACES.
+            05 FILLER              PIC X(5)  VALUE 'PAGE '.
+            05 HDG-PAGE-NUMBER     PIC ZZZ9.
+            05 FILLER              PIC X(34) VALUE SPACES.
+
 
         01  DETAIL-LINE.
             05 FILLER               PIC X(5)  VALUE SPACES.
@@ -74,6 +241,15 @@
             05 DET-YEARLYSALES      PIC X(12).
             05 FILLER               PIC X(40)  VALUE SPACES.
 
+        01  REGION-SUBTOTAL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(11)  VALUE SPACES.
+            05 RSUB-REGION          PIC X(5).
+            05 FILLER               PIC X(2)   VALUE SPACES.
+            05 FILLER               PIC X(9)   VALUE 'SUBTOTAL:'.
+            05 RSUB-YEARLYSALES     PIC $$$,$$$,$$$,$$9.
+            05 FILLER               PIC X(80)  VALUE SPACES.
+
         01  TOTAL-LINE.
             05 FILLER               PIC X(5)   VALUE SPACES.
             05 FILLER               PIC X(16)  VALUE SPACES.
@@ -83,6 +259,25 @@
             05 TOTAL-YRLY-SALES     PIC X(12).
             05 FILLER               PIC X(73)  VALUE SPACES.
 
+        01  REGION-SUMMARY-HEADING.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(23)  VALUE
+               'REGIONAL SALES SUMMARY'.
+            05 FILLER               PIC X(104) VALUE SPACES.
+
+        01  REGION-SUMMARY-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 RSUM-REGION-NAME     PIC X(10).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 RSUM-AMOUNT          PIC $$$,$$$,$$$,$$9.
+            05 FILLER               PIC X(97)  VALUE SPACES.
+
+        01  REGION-SUMMARY-TOTAL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(15)  VALUE 'COMPANY TOTAL:'.
+            05 RSUM-TOTAL-AMOUNT    PIC $$$,$$$,$$$,$$9.
+            05 FILLER               PIC X(97)  VALUE SPACES.
+
         01  COMMHEADING-LINE.
             05 FILLER              PIC X(5) VALUE SPACES.
             05 FILLER              PIC X(9) VALUE 'FIRSTNAME'.
@@ -93,7 +288,7 @@
             05 FILLER              PIC X(10) VALUE SPACES.
             05 FILLER              PIC X(10) VALUE 'COMMISSION'.
             05 FILLER              PIC X(52) VALUE SPACES.
-        
+
         01  COMMHEADING-LINE2.
             05 FILLER              PIC X(50) VALUE SPACES.
             05 FILLER              PIC X(4)  VALUE 'RATE'.
@@ -122,87 +317,598 @@
             05 FILLER              PIC X VALUE '%'.
             05 FILLER              PIC X(13).
             05 COMMDET-AMOUNT      PIC $$,$$$,$$$.
-        
+
         01  COMMTOTAL-LINE.
             05 FILLER               PIC X(47)  VALUE SPACES.
             05 FILLER               PIC X(19)  VALUE
             "Total Commissions: ".
             05 TOTAL-COMMISSIONS    PIC $$$,$$$,$$$.
       *      05 FILLER               PIC X(64)  VALUE SPACES.
-        
+
+        01  EXCEPTION-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(28)  VALUE
+               'SALES FILE EXCEPTION REPORT'.
+            05 FILLER               PIC X(99)  VALUE SPACES.
+
+        01  EXCEPTION-HEADING-LINE2.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(5)   VALUE 'ID'.
+            05 FILLER               PIC X(10)  VALUE SPACES.
+            05 FILLER               PIC X(8)   VALUE 'LASTNAME'.
+            05 FILLER               PIC X(13)  VALUE SPACES.
+            05 FILLER               PIC X(9)   VALUE 'FIRSTNAME'.
+            05 FILLER               PIC X(12)  VALUE SPACES.
+            05 FILLER               PIC X(6)   VALUE 'REASON'.
+            05 FILLER               PIC X(64)  VALUE SPACES.
+
+        01  EXCEPTION-DETAIL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 EXC-SALESPERSON-ID   PIC X(5).
+            05 FILLER               PIC X(10)  VALUE SPACES.
+            05 EXC-LASTNAME         PIC X(20).
+            05 FILLER               PIC X(1)   VALUE SPACES.
+            05 EXC-FIRSTNAME        PIC X(20).
+            05 FILLER               PIC X(1)   VALUE SPACES.
+            05 EXC-REASON           PIC X(40).
+            05 FILLER               PIC X(29)  VALUE SPACES.
+
+        01  GENDER-HEADING-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 FILLER               PIC X(6)  VALUE 'GENDER'.
+            05 FILLER               PIC X(9)  VALUE SPACES.
+            05 FILLER               PIC X(5)  VALUE 'COUNT'.
+            05 FILLER               PIC X(8)  VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'TOTAL SALES'.
+            05 FILLER               PIC X(8)  VALUE SPACES.
+            05 FILLER               PIC X(14) VALUE 'AVG COMMISSION'.
+            05 FILLER               PIC X(66) VALUE SPACES.
+
+        01  GENDER-DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GDET-GENDER          PIC X(10).
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GDET-COUNT           PIC ZZ,ZZ9.
+            05 FILLER               PIC X(8)  VALUE SPACES.
+            05 GDET-TOTAL-SALES     PIC $$$,$$$,$$$,$$9.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GDET-AVG-COMMISSION  PIC $$$,$$9.99.
+            05 FILLER               PIC X(58) VALUE SPACES.
+
+        01  TOP-PERF-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(4)   VALUE 'RANK'.
+            05 FILLER               PIC X(3)   VALUE SPACES.
+            05 FILLER               PIC X(16)  VALUE 'SALESPERSON NAME'.
+            05 FILLER               PIC X(9)   VALUE SPACES.
+            05 FILLER               PIC X(6)   VALUE 'REGION'.
+            05 FILLER               PIC X(6)   VALUE SPACES.
+            05 FILLER               PIC X(12)  VALUE 'YEARLY SALES'.
+            05 FILLER               PIC X(71)  VALUE SPACES.
+
+        01  TOP-PERF-DETAIL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 TP-RANK              PIC ZZZZ9.
+            05 FILLER               PIC X(3)   VALUE SPACES.
+            05 TP-NAME              PIC X(40).
+            05 FILLER               PIC X(2)   VALUE SPACES.
+            05 TP-REGION            PIC X(5).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 TP-YEARLYSALES       PIC ZZZ,ZZ9.
+            05 FILLER               PIC X(60)  VALUE SPACES.
+
         PROCEDURE DIVISION.
 
         0050-OPEN-FILE.
-           OPEN INPUT SALESFILE.
-           OPEN OUTPUT PRINT-FILE.
-           OPEN OUTPUT COMMISSION-REPORT.
-           PERFORM 0100-PROCESS-RECORDS.
+           PERFORM 0055-CHECK-RESTART.
+           IF WS-RESTART-MODE
+              OPEN EXTEND PRINT-FILE
+              OPEN EXTEND COMMISSION-REPORT
+              OPEN EXTEND EXCEPTION-REPORT
+              OPEN EXTEND CSV-REPORT
+              OPEN EXTEND ACCEPTED-RECORDS-FILE
+           ELSE
+              OPEN OUTPUT PRINT-FILE
+              OPEN OUTPUT COMMISSION-REPORT
+              OPEN OUTPUT EXCEPTION-REPORT
+              OPEN OUTPUT CSV-REPORT
+              OPEN OUTPUT ACCEPTED-RECORDS-FILE
+              PERFORM 0070-WRITE-STATIC-HEADINGS
+           END-IF.
+           OPEN OUTPUT GENDER-REPORT.
+           OPEN OUTPUT TOP-PERFORMERS-REPORT.
+           PERFORM 0080-SORT-AND-REPORT.
+           PERFORM 0140-WRITE-REGION-SUMMARY.
+           PERFORM 0145-WRITE-GENDER-SUMMARY.
+           PERFORM 0130-WRITE-TOTAL-LINE.
+           PERFORM 0135-WRITE-COMMTOTAL-LINE.
+           CLOSE ACCEPTED-RECORDS-FILE.
+           PERFORM 0150-SORT-TOP-PERFORMERS.
            PERFORM 0200-STOP-RUN.
 
-        0100-PROCESS-RECORDS.
+        0055-CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-MODE-SW.
+           MOVE ZEROES TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+              END-READ
+              IF WS-CHECKPOINT-STATUS = '00'
+                 MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+                 MOVE CK-LAST-ID TO WS-RESTART-LAST-ID
+                 MOVE CK-TOTAL-SALES TO WS-TOTAL-SALES
+                 MOVE CK-TOTAL-COMMISSIONS TO WS-TOTAL-COMMISSIONS
+                 MOVE CK-EAST TO WS-EAST
+                 MOVE CK-WEST TO WS-WEST
+                 MOVE CK-NORTH TO WS-NORTH
+                 MOVE CK-SOUTH TO WS-SOUTH
+                 MOVE CK-MALE-SALES TO WS-MALE-SALES
+                 MOVE CK-MALE-COMMISSION TO WS-MALE-COMMISSION
+                 MOVE CK-MALE-COUNT TO WS-MALE-COUNT
+                 MOVE CK-FEMALE-SALES TO WS-FEMALE-SALES
+                 MOVE CK-FEMALE-COMMISSION TO WS-FEMALE-COMMISSION
+                 MOVE CK-FEMALE-COUNT TO WS-FEMALE-COUNT
+                 MOVE CK-OTHER-SALES TO WS-OTHER-SALES
+                 MOVE CK-OTHER-COMMISSION TO WS-OTHER-COMMISSION
+                 MOVE CK-OTHER-COUNT TO WS-OTHER-COUNT
+                 MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT
+                 MOVE CK-PREV-REGION TO WS-PREV-REGION
+                 MOVE CK-REGION-SUBTOTAL TO WS-REGION-SUBTOTAL
+                 MOVE CK-ID-TABLE-FULL-SW TO WS-ID-TABLE-FULL-SW
+                 MOVE 'N' TO WS-FIRST-RECORD-SW
+                 SET WS-RESTART-MODE TO TRUE
+                 PERFORM 0056-REBUILD-ID-TABLE
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+        0056-REBUILD-ID-TABLE.
+           MOVE ZEROES TO WS-ID-COUNT.
+           OPEN INPUT CHECKPOINT-IDS-FILE.
+           IF WS-CHECKIDS-STATUS = '00'
+              PERFORM 0057-READ-ONE-SAVED-ID
+              PERFORM UNTIL WS-CHECKIDS-STATUS NOT = '00'
+                 ADD 1 TO WS-ID-COUNT
+                 MOVE CHECKPOINT-ID-RECORD TO WS-ID-ENTRY (WS-ID-COUNT)
+                 PERFORM 0057-READ-ONE-SAVED-ID
+              END-PERFORM
+              CLOSE CHECKPOINT-IDS-FILE
+           END-IF.
 
-           PERFORM 0110-WRITE-HEADING-LINE.
-           READ SALESFILE
-                AT END SET ENDOFSALES TO TRUE
-                END-READ.
+        0057-READ-ONE-SAVED-ID.
+           READ CHECKPOINT-IDS-FILE
+              AT END
+                 CONTINUE
+           END-READ.
+
+        0070-WRITE-STATIC-HEADINGS.
+           MOVE COMMHEADING-LINE TO COMM-PRINT-LINE.
+           WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE COMMHEADING-LINE2 TO COMM-PRINT-LINE.
+           WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE COMMHEADING-LINE3 TO COMM-PRINT-LINE.
+           WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE EXCEPTION-HEADING-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE EXCEPTION-HEADING-LINE2 TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO CSV-LINE.
+           STRING 'SALESPERSON_ID,LASTNAME,FIRSTNAME,COMMISSION_RATE,'
+                  'COMMISSION_AMOUNT'
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           PERFORM 0111-WRITE-PAGE-HEADING.
+
+        0080-SORT-AND-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-REGION
+               ON ASCENDING KEY SD-LASTNAME SD-FIRSTNAME
+               USING SALESFILE
+               OUTPUT PROCEDURE 0100-PROCESS-RECORDS.
+
+        0100-PROCESS-RECORDS.
+           RETURN SORT-WORK-FILE
+              AT END SET ENDOFSALES TO TRUE
+           END-RETURN.
            PERFORM UNTIL ENDOFSALES
-            ADD YEARLYSALES TO WS-TOTAL-SALES
-            MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
-            MOVE REGION TO DET-REGION
-            MOVE YEARLYSALES TO DET-YEARLYSALES
-            PERFORM 0120-WRITE-DETAIL-LINE
-
-            COMPUTE WS-COMMISSION-AMT = WS-COMMISSION-RATE *
-              YEARLYSALES
-            ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSIONS
-            MOVE FIRSTNAME TO COMMDET-FIRSTNAME
-            MOVE LASTNAME TO COMMDET-LASTNAME
-            MOVE WS-COMMISSION-RATE TO COMMDET-RATE
-            MOVE WS-COMMISSION-AMT TO COMMDET-AMOUNT
-            PERFORM 0125-WRITE-COMMDETAIL-LINE
-
-            READ SALESFILE
-            AT END SET ENDOFSALES TO TRUE
-            END-READ
+              ADD 1 TO WS-RECORDS-READ-COUNT
+              PERFORM 0102-PROCESS-ONE-RECORD
+              RETURN SORT-WORK-FILE
+                 AT END SET ENDOFSALES TO TRUE
+              END-RETURN
            END-PERFORM.
-           PERFORM 0130-WRITE-TOTAL-LINE.
-           PERFORM 0135-WRITE-COMMTOTAL-LINE.
+           IF NOT WS-FIRST-RECORD
+              PERFORM 0127-WRITE-REGION-SUBTOTAL-LINE
+           END-IF.
 
-        0110-WRITE-HEADING-LINE.
-            MOVE HEADING-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE SPACES TO PRINT-LINE.
-            WRITE PRINT-LINE.
-            MOVE COMMHEADING-LINE TO COMM-PRINT-LINE.
-            WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE COMMHEADING-LINE2 TO COMM-PRINT-LINE.
-            WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE COMMHEADING-LINE3 TO COMM-PRINT-LINE.
-            WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
+        0102-PROCESS-ONE-RECORD.
+           IF WS-RESTART-MODE
+              AND WS-RECORDS-READ-COUNT <= WS-RESTART-COUNT
+              CONTINUE
+           ELSE
+              PERFORM 0115-VALIDATE-RECORD
+              IF WS-VALID-RECORD
+                 PERFORM 0105-CHECK-REGION-BREAK
+                 PERFORM 0120-ACCUMULATE-AND-WRITE
+              ELSE
+                 PERFORM 0118-WRITE-EXCEPTION-LINE
+              END-IF
+           END-IF.
+           PERFORM 0160-CHECKPOINT-IF-DUE.
 
+        0105-CHECK-REGION-BREAK.
+           IF WS-FIRST-RECORD
+              MOVE SD-REGION TO WS-PREV-REGION
+              MOVE 'N' TO WS-FIRST-RECORD-SW
+           ELSE
+              IF SD-REGION NOT = WS-PREV-REGION
+                 PERFORM 0127-WRITE-REGION-SUBTOTAL-LINE
+                 ADD 1 TO WS-PAGE-COUNT
+                 PERFORM 0111-WRITE-PAGE-HEADING
+                 MOVE ZEROES TO WS-REGION-SUBTOTAL
+                 MOVE SD-REGION TO WS-PREV-REGION
+              END-IF
+           END-IF.
 
-        0120-WRITE-DETAIL-LINE.
+        0111-WRITE-PAGE-HEADING.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NUMBER.
+           MOVE HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0115-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-SW.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           EVALUATE TRUE
+              WHEN SD-SALESPERSON-ID NOT NUMERIC
+                 MOVE 'N' TO WS-VALID-RECORD-SW
+                 MOVE 'NON-NUMERIC SALESPERSON ID'
+                    TO WS-EXCEPTION-REASON
+              WHEN SD-YEARLYSALES NOT NUMERIC
+                      OR SD-YEARLYSALES = ZEROES
+                 MOVE 'N' TO WS-VALID-RECORD-SW
+                 MOVE 'ZERO OR INVALID YEARLY SALES'
+                    TO WS-EXCEPTION-REASON
+              WHEN SD-REGION NOT = 'EAST '
+                      AND SD-REGION NOT = 'WEST '
+                      AND SD-REGION NOT = 'NORTH'
+                      AND SD-REGION NOT = 'SOUTH'
+                 MOVE 'N' TO WS-VALID-RECORD-SW
+                 MOVE 'UNKNOWN REGION CODE' TO WS-EXCEPTION-REASON
+              WHEN OTHER
+                 PERFORM 0116-CHECK-DUPLICATE-ID
+                 IF WS-DUPLICATE-FOUND
+                    MOVE 'N' TO WS-VALID-RECORD-SW
+                    MOVE 'DUPLICATE SALESPERSON ID'
+                       TO WS-EXCEPTION-REASON
+                 ELSE
+                    PERFORM 0117-REMEMBER-ID
+                 END-IF
+           END-EVALUATE.
+
+        0116-CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUPLICATE-SW.
+           PERFORM VARYING WS-ID-SUB FROM 1 BY 1
+                   UNTIL WS-ID-SUB > WS-ID-COUNT
+              IF WS-ID-ENTRY (WS-ID-SUB) = SD-SALESPERSON-ID
+                 MOVE 'Y' TO WS-DUPLICATE-SW
+              END-IF
+           END-PERFORM.
+
+        0117-REMEMBER-ID.
+           IF WS-ID-COUNT < 10000
+              ADD 1 TO WS-ID-COUNT
+              MOVE SD-SALESPERSON-ID TO WS-ID-ENTRY (WS-ID-COUNT)
+           ELSE
+              IF NOT WS-ID-TABLE-FULL
+                 SET WS-ID-TABLE-FULL TO TRUE
+                 PERFORM 0119-WARN-ID-TABLE-FULL
+              END-IF
+           END-IF.
+
+        0119-WARN-ID-TABLE-FULL.
+           MOVE SD-SALESPERSON-ID TO EXC-SALESPERSON-ID.
+           MOVE SD-LASTNAME TO EXC-LASTNAME.
+           MOVE SD-FIRSTNAME TO EXC-FIRSTNAME.
+           MOVE 'WARNING - ID TABLE FULL, DUP CHECK OFF'
+              TO EXC-REASON.
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0118-WRITE-EXCEPTION-LINE.
+           MOVE SD-SALESPERSON-ID TO EXC-SALESPERSON-ID.
+           MOVE SD-LASTNAME TO EXC-LASTNAME.
+           MOVE SD-FIRSTNAME TO EXC-FIRSTNAME.
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0120-ACCUMULATE-AND-WRITE.
+           ADD SD-YEARLYSALES TO WS-TOTAL-SALES.
+           ADD SD-YEARLYSALES TO WS-REGION-SUBTOTAL.
+           PERFORM 0121-ADD-TO-REGION-BUCKET.
+           PERFORM 0122-DETERMINE-COMMISSION-RATE.
+           COMPUTE WS-COMMISSION-AMT =
+              WS-COMMISSION-RATE * SD-YEARLYSALES.
+           ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSIONS.
+           PERFORM 0123-ADD-TO-GENDER-BUCKET.
+           MOVE SD-SALESPERSON-NAME TO DET-SALESPERSON-NAME.
+           MOVE SD-REGION TO DET-REGION.
+           MOVE SD-YEARLYSALES TO DET-YEARLYSALES.
+           PERFORM 0124-WRITE-DETAIL-LINE.
+           MOVE SD-FIRSTNAME TO COMMDET-FIRSTNAME.
+           MOVE SD-LASTNAME TO COMMDET-LASTNAME.
+           MOVE WS-COMMISSION-RATE TO COMMDET-RATE.
+           MOVE WS-COMMISSION-AMT TO COMMDET-AMOUNT.
+           PERFORM 0125-WRITE-COMMDETAIL-LINE.
+           PERFORM 0126-WRITE-CSV-LINE.
+           PERFORM 0129-WRITE-ACCEPTED-RECORD.
+
+        0129-WRITE-ACCEPTED-RECORD.
+           MOVE SD-SALESPERSON-ID TO ACC-SALESPERSON-ID.
+           MOVE SD-SALESPERSON-NAME TO ACC-SALESPERSON-NAME.
+           MOVE SD-REGION TO ACC-REGION.
+           MOVE SD-YEARLYSALES TO ACC-YEARLYSALES.
+           MOVE SD-GENDER TO ACC-GENDER.
+           WRITE ACCEPTED-RECORD.
+
+        0121-ADD-TO-REGION-BUCKET.
+           EVALUATE SD-REGION
+              WHEN 'EAST '
+                 ADD SD-YEARLYSALES TO WS-EAST
+              WHEN 'WEST '
+                 ADD SD-YEARLYSALES TO WS-WEST
+              WHEN 'NORTH'
+                 ADD SD-YEARLYSALES TO WS-NORTH
+              WHEN 'SOUTH'
+                 ADD SD-YEARLYSALES TO WS-SOUTH
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+        0122-DETERMINE-COMMISSION-RATE.
+           EVALUATE TRUE
+              WHEN SD-YEARLYSALES >= 150000
+                 MOVE .12 TO WS-COMMISSION-RATE
+              WHEN SD-YEARLYSALES >= 100000
+                 MOVE .10 TO WS-COMMISSION-RATE
+              WHEN SD-YEARLYSALES >= 50000
+                 MOVE .07 TO WS-COMMISSION-RATE
+              WHEN OTHER
+                 MOVE .05 TO WS-COMMISSION-RATE
+           END-EVALUATE.
+
+        0123-ADD-TO-GENDER-BUCKET.
+           EVALUATE SD-GENDER
+              WHEN 'M'
+              WHEN 'm'
+                 ADD SD-YEARLYSALES TO WS-MALE-SALES
+                 ADD WS-COMMISSION-AMT TO WS-MALE-COMMISSION
+                 ADD 1 TO WS-MALE-COUNT
+              WHEN 'F'
+              WHEN 'f'
+                 ADD SD-YEARLYSALES TO WS-FEMALE-SALES
+                 ADD WS-COMMISSION-AMT TO WS-FEMALE-COMMISSION
+                 ADD 1 TO WS-FEMALE-COUNT
+              WHEN OTHER
+                 ADD SD-YEARLYSALES TO WS-OTHER-SALES
+                 ADD WS-COMMISSION-AMT TO WS-OTHER-COMMISSION
+                 ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE.
+
+        0124-WRITE-DETAIL-LINE.
             MOVE DETAIL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-        
+
         0125-WRITE-COMMDETAIL-LINE.
             MOVE COMMDETAIL-LINE TO COMM-PRINT-LINE.
             WRITE COMM-PRINT-LINE AFTER ADVANCING 1 LINE.
 
+        0126-WRITE-CSV-LINE.
+           MOVE SD-SALESPERSON-ID TO WS-CSV-ID.
+           MOVE WS-COMMISSION-RATE TO WS-CSV-RATE.
+           MOVE WS-COMMISSION-AMT TO WS-CSV-AMOUNT.
+           MOVE SPACES TO CSV-LINE.
+           STRING WS-CSV-ID                 DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(SD-LASTNAME) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(SD-FIRSTNAME) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  WS-CSV-RATE                DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT) DELIMITED BY SIZE
+              INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
+        0127-WRITE-REGION-SUBTOTAL-LINE.
+           MOVE WS-PREV-REGION TO RSUB-REGION.
+           MOVE WS-REGION-SUBTOTAL TO RSUB-YEARLYSALES.
+           MOVE REGION-SUBTOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+
         0130-WRITE-TOTAL-LINE.
             MOVE WS-TOTAL-SALES TO TOTAL-YRLY-SALES.
             MOVE TOTAL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-        
+
         0135-WRITE-COMMTOTAL-LINE.
             MOVE WS-TOTAL-COMMISSIONS TO TOTAL-COMMISSIONS.
             MOVE COMMTOTAL-LINE TO COMM-PRINT-LINE.
             WRITE COMM-PRINT-LINE AFTER ADVANCING 2 LINE.
 
+        0140-WRITE-REGION-SUMMARY.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+           MOVE REGION-SUMMARY-HEADING TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'EAST' TO RSUM-REGION-NAME.
+           MOVE WS-EAST TO RSUM-AMOUNT.
+           MOVE REGION-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'WEST' TO RSUM-REGION-NAME.
+           MOVE WS-WEST TO RSUM-AMOUNT.
+           MOVE REGION-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'NORTH' TO RSUM-REGION-NAME.
+           MOVE WS-NORTH TO RSUM-AMOUNT.
+           MOVE REGION-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'SOUTH' TO RSUM-REGION-NAME.
+           MOVE WS-SOUTH TO RSUM-AMOUNT.
+           MOVE REGION-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE WS-TOTAL-SALES TO RSUM-TOTAL-AMOUNT.
+           MOVE REGION-SUMMARY-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+
+        0145-WRITE-GENDER-SUMMARY.
+           MOVE GENDER-HEADING-LINE TO GENDER-PRINT-LINE.
+           WRITE GENDER-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO GENDER-PRINT-LINE.
+           WRITE GENDER-PRINT-LINE AFTER ADVANCING 1 LINE.
+           PERFORM 0146-WRITE-MALE-GENDER-LINE.
+           PERFORM 0147-WRITE-FEMALE-GENDER-LINE.
+           PERFORM 0148-WRITE-OTHER-GENDER-LINE.
+
+        0146-WRITE-MALE-GENDER-LINE.
+           MOVE 'MALE' TO GDET-GENDER.
+           MOVE WS-MALE-COUNT TO GDET-COUNT.
+           MOVE WS-MALE-SALES TO GDET-TOTAL-SALES.
+           IF WS-MALE-COUNT > 0
+              COMPUTE GDET-AVG-COMMISSION ROUNDED =
+                 WS-MALE-COMMISSION / WS-MALE-COUNT
+           ELSE
+              MOVE ZEROES TO GDET-AVG-COMMISSION
+           END-IF.
+           MOVE GENDER-DETAIL-LINE TO GENDER-PRINT-LINE.
+           WRITE GENDER-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0147-WRITE-FEMALE-GENDER-LINE.
+           MOVE 'FEMALE' TO GDET-GENDER.
+           MOVE WS-FEMALE-COUNT TO GDET-COUNT.
+           MOVE WS-FEMALE-SALES TO GDET-TOTAL-SALES.
+           IF WS-FEMALE-COUNT > 0
+              COMPUTE GDET-AVG-COMMISSION ROUNDED =
+                 WS-FEMALE-COMMISSION / WS-FEMALE-COUNT
+           ELSE
+              MOVE ZEROES TO GDET-AVG-COMMISSION
+           END-IF.
+           MOVE GENDER-DETAIL-LINE TO GENDER-PRINT-LINE.
+           WRITE GENDER-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0148-WRITE-OTHER-GENDER-LINE.
+           MOVE 'OTHER' TO GDET-GENDER.
+           MOVE WS-OTHER-COUNT TO GDET-COUNT.
+           MOVE WS-OTHER-SALES TO GDET-TOTAL-SALES.
+           IF WS-OTHER-COUNT > 0
+              COMPUTE GDET-AVG-COMMISSION ROUNDED =
+                 WS-OTHER-COMMISSION / WS-OTHER-COUNT
+           ELSE
+              MOVE ZEROES TO GDET-AVG-COMMISSION
+           END-IF.
+           MOVE GENDER-DETAIL-LINE TO GENDER-PRINT-LINE.
+           WRITE GENDER-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0150-SORT-TOP-PERFORMERS.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SD-YEARLYSALES
+               ON ASCENDING KEY SD-LASTNAME SD-FIRSTNAME
+               USING ACCEPTED-RECORDS-FILE
+               OUTPUT PROCEDURE 0155-WRITE-TOP-PERFORMERS.
+
+        0155-WRITE-TOP-PERFORMERS.
+           MOVE ZEROES TO WS-RANK-NUMBER.
+           MOVE TOP-PERF-HEADING-LINE TO TP-PRINT-LINE.
+           WRITE TP-PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO TP-PRINT-LINE.
+           WRITE TP-PRINT-LINE AFTER ADVANCING 1 LINE.
+           RETURN SORT-WORK-FILE AT END SET END-OF-TOP-SORT TO TRUE
+              END-RETURN.
+           PERFORM UNTIL END-OF-TOP-SORT
+              ADD 1 TO WS-RANK-NUMBER
+              MOVE WS-RANK-NUMBER TO TP-RANK
+              MOVE SD-SALESPERSON-NAME TO TP-NAME
+              MOVE SD-REGION TO TP-REGION
+              MOVE SD-YEARLYSALES TO TP-YEARLYSALES
+              MOVE TOP-PERF-DETAIL-LINE TO TP-PRINT-LINE
+              WRITE TP-PRINT-LINE AFTER ADVANCING 1 LINE
+              RETURN SORT-WORK-FILE AT END SET END-OF-TOP-SORT TO TRUE
+                 END-RETURN
+           END-PERFORM.
+
+        0160-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZEROES
+              PERFORM 0161-WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+        0161-WRITE-CHECKPOINT-RECORD.
+           MOVE WS-RECORDS-READ-COUNT TO CK-RECORD-COUNT.
+           MOVE SD-SALESPERSON-ID TO CK-LAST-ID.
+           MOVE WS-TOTAL-SALES TO CK-TOTAL-SALES.
+           MOVE WS-TOTAL-COMMISSIONS TO CK-TOTAL-COMMISSIONS.
+           MOVE WS-EAST TO CK-EAST.
+           MOVE WS-WEST TO CK-WEST.
+           MOVE WS-NORTH TO CK-NORTH.
+           MOVE WS-SOUTH TO CK-SOUTH.
+           MOVE WS-MALE-SALES TO CK-MALE-SALES.
+           MOVE WS-MALE-COMMISSION TO CK-MALE-COMMISSION.
+           MOVE WS-MALE-COUNT TO CK-MALE-COUNT.
+           MOVE WS-FEMALE-SALES TO CK-FEMALE-SALES.
+           MOVE WS-FEMALE-COMMISSION TO CK-FEMALE-COMMISSION.
+           MOVE WS-FEMALE-COUNT TO CK-FEMALE-COUNT.
+           MOVE WS-OTHER-SALES TO CK-OTHER-SALES.
+           MOVE WS-OTHER-COMMISSION TO CK-OTHER-COMMISSION.
+           MOVE WS-OTHER-COUNT TO CK-OTHER-COUNT.
+           MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT.
+           MOVE WS-PREV-REGION TO CK-PREV-REGION.
+           MOVE WS-REGION-SUBTOTAL TO CK-REGION-SUBTOTAL.
+           MOVE WS-ID-TABLE-FULL-SW TO CK-ID-TABLE-FULL-SW.
+           PERFORM 0163-WRITE-ID-CHECKPOINT.
+           PERFORM 0162-FLUSH-REPORT-FILES.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+        0163-WRITE-ID-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-IDS-FILE.
+           PERFORM VARYING WS-ID-SUB FROM 1 BY 1
+                   UNTIL WS-ID-SUB > WS-ID-COUNT
+              MOVE WS-ID-ENTRY (WS-ID-SUB) TO CHECKPOINT-ID-RECORD
+              WRITE CHECKPOINT-ID-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-IDS-FILE.
+
+        0162-FLUSH-REPORT-FILES.
+           CALL "CBL_FLUSH_FILE" USING WS-PRINT-FILENAME.
+           CALL "CBL_FLUSH_FILE" USING WS-COMMISSION-FILENAME.
+           CALL "CBL_FLUSH_FILE" USING WS-EXCEPTION-FILENAME.
+           CALL "CBL_FLUSH_FILE" USING WS-CSV-FILENAME.
+           CALL "CBL_FLUSH_FILE" USING WS-ACCEPTED-FILENAME.
+
         0200-STOP-RUN.
-           CLOSE SALESFILE.
            CLOSE PRINT-FILE.
            CLOSE COMMISSION-REPORT.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE GENDER-REPORT.
+           CLOSE CSV-REPORT.
+           CLOSE TOP-PERFORMERS-REPORT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-IDS-FILE.
+           CLOSE CHECKPOINT-IDS-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-SORTWORK-FILENAME
+              RETURNING WS-DELETE-RC.
+           CALL "CBL_DELETE_FILE" USING WS-ACCEPTED-FILENAME
+              RETURNING WS-DELETE-RC.
+           MOVE ZEROES TO RETURN-CODE.
            STOP RUN.
 
           END PROGRAM SALESWITHCOMMISSION.
